@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ZIPSTATE - ZIP-CODE PREFIX RANGE PER VALID STATE, USED BY
+      * L3-VALIDATE IN CBLKLM04 TO CROSS-CHECK P-ZIP AGAINST P-STATE.
+      * THE CLASSIC FILLER/REDEFINES TRICK GIVES EACH TABLE ENTRY ITS
+      * OWN VALUE CLAUSE.
+      ******************************************************************
+       01 ZIP-STATE-VALUES.
+           05 FILLER               PIC X(8)    VALUE 'IA500528'.
+           05 FILLER               PIC X(8)    VALUE 'IL600629'.
+           05 FILLER               PIC X(8)    VALUE 'MI480499'.
+           05 FILLER               PIC X(8)    VALUE 'MO630658'.
+           05 FILLER               PIC X(8)    VALUE 'NE680693'.
+           05 FILLER               PIC X(8)    VALUE 'WI530549'.
+       01 ZIP-STATE-TABLE REDEFINES ZIP-STATE-VALUES.
+           05 ZST-ENTRY OCCURS 6 TIMES INDEXED BY ZST-IDX.
+               10 ZST-STATE         PIC XX.
+               10 ZST-ZIP-LOW       PIC 9(3).
+               10 ZST-ZIP-HIGH      PIC 9(3).
