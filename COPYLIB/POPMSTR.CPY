@@ -0,0 +1,20 @@
+      ******************************************************************
+      * POPMSTR - SHARED SELLER/ORDER RECORD LAYOUT FOR POP-MASTER.
+      * COPIED INTO CBLKLM04 (REPORT/VALIDATION PASS) AND CBLPOPMT
+      * (INTERACTIVE MAINTENANCE OF THE INDEXED MASTER).
+      ******************************************************************
+       01 I-REC.
+           05 P-LNAME              PIC X(15).
+           05 P-FNAME              PIC X(15).
+           05 P-ADDRESS            PIC X(15).
+           05 P-CITY               PIC X(10).
+           05 P-STATE              PIC XX.
+               88 VALID-STATES
+               VALUE 'IA','IL','MO','MI','NE','WI'.
+           05 P-ZIP                PIC 9(9).
+           05 P-POP-TYPE           PIC 99.
+               88 VALID-POP        VALUE 1 THRU 12.
+           05 P-CASES              PIC 99.
+           05 P-TEAM               PIC X.
+           05 P-ORDER-ID           PIC 9(6).
+           05 P-EVENT-YEAR         PIC 9(4).
