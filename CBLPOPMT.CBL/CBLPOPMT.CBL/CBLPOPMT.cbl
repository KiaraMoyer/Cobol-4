@@ -0,0 +1,320 @@
+       identification division.
+       program-id. CBLPOPMT.
+       AUTHOR. KIARA MOYER
+      ******************************************************************
+      * INTERACTIVE MAINTENANCE OF THE POP-MASTER INDEXED FILE. ADDS,
+      * CHANGES AND DELETES INDIVIDUAL SELLER/ORDER RECORDS BY
+      * P-ORDER-ID SO A BAD RECORD CAN BE CORRECTED WITHOUT HAND-EDITING
+      * THE CBLPOPSL.DAT SEQUENTIAL EXTRACT CBLKLM04 READS.
+      *
+      * OPERATIONAL SEQUENCE: THE FIRST TIME THIS IS RUN AGAINST A
+      * SEASON'S DATA, CHOOSE "L" TO LOAD CBLPOPSL.DAT INTO THE (STILL
+      * EMPTY) CBLPOPIX.DAT BEFORE MAKING ANY CHANGES OR REBUILDING -
+      * AN "R" REBUILD OFF AN UNLOADED INDEXED FILE HAS NOTHING IN IT
+      * AND WOULD OVERWRITE THE REAL CBLPOPSL.DAT WITH NOTHING. ONCE
+      * LOADED, CBLKLM04 STILL READS ONLY CBLPOPSL.DAT, SO A CORRECTION
+      * MADE HERE IS NOT PICKED UP BY THE BATCH RUN UNTIL THE "R" MENU
+      * OPTION IS USED TO REBUILD CBLPOPSL.DAT FROM CBLPOPIX.DAT - RUN
+      * CBLPOPMT, MAKE THE ADD/CHANGE/DELETE EDITS, CHOOSE R BEFORE
+      * EXITING, THEN RE-RUN CBLKLM04 TO GET A REPORT THAT REFLECTS THE
+      * CORRECTED MASTER.
+      ******************************************************************
+
+       environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POP-MASTER-IDX
+               ASSIGN TO 'C:\COBOL\CBLPOPIX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS P-ORDER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT POP-MASTER-SEQ
+               ASSIGN TO 'C:\COBOL\CBLPOPSL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+
+       FD POP-MASTER-IDX
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY POPMSTR.
+
+       FD POP-MASTER-SEQ
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS SEQ-REC.
+       01 SEQ-REC                  PIC X(81).
+
+       working-storage section.
+       01 MISC.
+           05 WS-FILE-STATUS       PIC XX      VALUE '00'.
+           05 WS-DONE-SW           PIC X       VALUE 'F'.
+               88 WS-DONE          VALUE 'T'.
+           05 WS-CHOICE            PIC X       VALUE SPACES.
+           05 WS-CONFIRM           PIC X       VALUE SPACES.
+           05 WS-ORDER-ID          PIC 9(6)    VALUE 0.
+           05 WS-REBUILD-COUNT     PIC 9(5)    VALUE 0.
+           05 WS-REBUILD-DONE-SW   PIC X       VALUE 'F'.
+               88 WS-REBUILD-DONE  VALUE 'T'.
+           05 WS-LOAD-COUNT        PIC 9(5)    VALUE 0.
+           05 WS-LOAD-SKIP-COUNT   PIC 9(5)    VALUE 0.
+           05 WS-LOAD-DONE-SW      PIC X       VALUE 'F'.
+               88 WS-LOAD-DONE     VALUE 'T'.
+           05 WS-SCAN-DONE-SW      PIC X       VALUE 'F'.
+               88 WS-SCAN-DONE     VALUE 'T'.
+           05 WS-NEXT-ORDER-ID     PIC 9(6)    VALUE 1.
+           05 WS-YR-ENTRY          PIC X(4)    VALUE SPACES.
+           05 CUR-DATE.
+               10 CUR-YEAR         PIC 9(4).
+               10 CUR-MONTH        PIC XX.
+               10 CUR-DAY          PIC XX.
+
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MENU
+               UNTIL WS-DONE.
+           PERFORM L2-CLOSING.
+
+       L2-INIT.
+           MOVE FUNCTION CURRENT-DATE TO CUR-DATE.
+           OPEN I-O POP-MASTER-IDX.
+           IF WS-FILE-STATUS = '35'
+      * FIRST RUN AGAINST A NEW SEASON - CBLPOPIX.DAT DOESN'T EXIST
+      * YET. CREATE IT EMPTY SO THE "L" LOAD OPTION HAS A FILE TO
+      * WRITE INTO.
+               OPEN OUTPUT POP-MASTER-IDX
+               CLOSE POP-MASTER-IDX
+               OPEN I-O POP-MASTER-IDX
+           END-IF.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN CBLPOPIX.DAT, STATUS: '
+                   WS-FILE-STATUS
+               MOVE 'T' TO WS-DONE-SW
+           END-IF.
+
+       L2-MENU.
+           DISPLAY ' '.
+           DISPLAY 'POP-MASTER MAINTENANCE'.
+           DISPLAY '  A - ADD A RECORD'.
+           DISPLAY '  C - CHANGE A RECORD'.
+           DISPLAY '  D - DELETE A RECORD'.
+           DISPLAY '  I - INQUIRE ON A RECORD'.
+           DISPLAY '  L - LOAD CBLPOPSL.DAT INTO THE INDEXED MASTER'.
+           DISPLAY '  R - REBUILD CBLPOPSL.DAT FOR THE BATCH REPORT'.
+           DISPLAY '  X - EXIT'.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           EVALUATE FUNCTION UPPER-CASE(WS-CHOICE)
+               WHEN 'A'
+                   PERFORM L3-ADD
+               WHEN 'C'
+                   PERFORM L3-CHANGE
+               WHEN 'D'
+                   PERFORM L3-DELETE
+               WHEN 'I'
+                   PERFORM L3-INQUIRE
+               WHEN 'L'
+                   PERFORM L3-LOAD-FROM-SEQ
+               WHEN 'R'
+                   PERFORM L3-REBUILD-EXTRACT
+               WHEN 'X'
+                   MOVE 'T' TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE, TRY AGAIN.'
+           END-EVALUATE.
+
+       L3-ADD.
+           PERFORM L4-ACCEPT-ORDER-ID.
+           MOVE WS-ORDER-ID TO P-ORDER-ID.
+           PERFORM L4-ACCEPT-FIELDS.
+           WRITE I-REC
+               INVALID KEY
+                   DISPLAY 'ORDER ID ALREADY EXISTS, NOT ADDED.'
+               NOT INVALID KEY
+                   DISPLAY 'RECORD ADDED.'
+           END-WRITE.
+
+       L3-CHANGE.
+           PERFORM L4-ACCEPT-ORDER-ID.
+           MOVE WS-ORDER-ID TO P-ORDER-ID.
+           READ POP-MASTER-IDX
+               INVALID KEY
+                   DISPLAY 'ORDER ID NOT FOUND.'
+               NOT INVALID KEY
+                   PERFORM L4-ACCEPT-FIELDS
+                   REWRITE I-REC
+                       INVALID KEY
+                           DISPLAY 'UNABLE TO REWRITE RECORD.'
+                       NOT INVALID KEY
+                           DISPLAY 'RECORD CHANGED.'
+                   END-REWRITE
+           END-READ.
+
+       L3-DELETE.
+           PERFORM L4-ACCEPT-ORDER-ID.
+           MOVE WS-ORDER-ID TO P-ORDER-ID.
+           READ POP-MASTER-IDX
+               INVALID KEY
+                   DISPLAY 'ORDER ID NOT FOUND.'
+               NOT INVALID KEY
+                   DISPLAY 'DELETE ' P-LNAME ' ' P-FNAME
+                       ' - CONFIRM (Y/N): ' WITH NO ADVANCING
+                   ACCEPT WS-CONFIRM
+                   IF FUNCTION UPPER-CASE(WS-CONFIRM) = 'Y'
+                       DELETE POP-MASTER-IDX
+                           INVALID KEY
+                               DISPLAY 'UNABLE TO DELETE RECORD.'
+                           NOT INVALID KEY
+                               DISPLAY 'RECORD DELETED.'
+                       END-DELETE
+                   ELSE
+                       DISPLAY 'DELETE CANCELLED.'
+                   END-IF
+           END-READ.
+
+       L3-INQUIRE.
+           PERFORM L4-ACCEPT-ORDER-ID.
+           MOVE WS-ORDER-ID TO P-ORDER-ID.
+           READ POP-MASTER-IDX
+               INVALID KEY
+                   DISPLAY 'ORDER ID NOT FOUND.'
+               NOT INVALID KEY
+                   PERFORM L4-DISPLAY-FIELDS
+           END-READ.
+
+       L3-LOAD-FROM-SEQ.
+      * SEEDS THE INDEXED MASTER FROM THE PRODUCTION CBLPOPSL.DAT
+      * EXTRACT SO EXISTING SELLERS CAN BE CHANGED/DELETED HERE -
+      * WITHOUT THIS, A BRAND-NEW CBLPOPIX.DAT HAS NO RECORDS TO
+      * MAINTAIN AND AN "R" REBUILD BEFORE LOADING WOULD OVERWRITE
+      * CBLPOPSL.DAT WITH NOTHING. THE SEQUENTIAL EXTRACT HAS NO
+      * P-ORDER-ID ASSIGNED YET, SO ONE IS GENERATED HERE, STARTING
+      * ABOVE ANY KEY ALREADY IN THE INDEXED FILE SO LOAD CAN BE RUN
+      * MORE THAN ONCE WITHOUT COLLIDING WITH RECORDS ADDED SINCE.
+           PERFORM L4-FIND-NEXT-ORDER-ID.
+           MOVE 0 TO WS-LOAD-COUNT.
+           MOVE 0 TO WS-LOAD-SKIP-COUNT.
+           MOVE 'F' TO WS-LOAD-DONE-SW.
+           OPEN INPUT POP-MASTER-SEQ.
+           PERFORM UNTIL WS-LOAD-DONE
+               READ POP-MASTER-SEQ
+                   AT END
+                       MOVE 'T' TO WS-LOAD-DONE-SW
+                   NOT AT END
+                       MOVE SEQ-REC TO I-REC
+                       MOVE WS-NEXT-ORDER-ID TO P-ORDER-ID
+                       IF P-EVENT-YEAR = 0
+                           MOVE CUR-YEAR TO P-EVENT-YEAR
+                       END-IF
+                       WRITE I-REC
+                           INVALID KEY
+                               ADD 1 TO WS-LOAD-SKIP-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-LOAD-COUNT
+                               ADD 1 TO WS-NEXT-ORDER-ID
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+           CLOSE POP-MASTER-SEQ.
+           DISPLAY WS-LOAD-COUNT ' RECORD(S) LOADED INTO CBLPOPIX.DAT'.
+           IF WS-LOAD-SKIP-COUNT NOT = 0
+               DISPLAY WS-LOAD-SKIP-COUNT ' RECORD(S) SKIPPED, KEY '
+                   'ALREADY ON FILE.'
+           END-IF.
+
+       L4-FIND-NEXT-ORDER-ID.
+           MOVE 0 TO WS-NEXT-ORDER-ID.
+           MOVE 0 TO P-ORDER-ID.
+           MOVE 'F' TO WS-SCAN-DONE-SW.
+           START POP-MASTER-IDX KEY IS NOT LESS THAN P-ORDER-ID
+               INVALID KEY
+                   MOVE 'T' TO WS-SCAN-DONE-SW
+           END-START.
+           PERFORM UNTIL WS-SCAN-DONE
+               READ POP-MASTER-IDX NEXT RECORD
+                   AT END
+                       MOVE 'T' TO WS-SCAN-DONE-SW
+                   NOT AT END
+                       IF P-ORDER-ID > WS-NEXT-ORDER-ID
+                           MOVE P-ORDER-ID TO WS-NEXT-ORDER-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-NEXT-ORDER-ID.
+
+       L3-REBUILD-EXTRACT.
+           OPEN OUTPUT POP-MASTER-SEQ.
+           MOVE 0 TO WS-REBUILD-COUNT.
+           MOVE 'F' TO WS-REBUILD-DONE-SW.
+           MOVE 0 TO P-ORDER-ID.
+           START POP-MASTER-IDX KEY IS NOT LESS THAN P-ORDER-ID
+               INVALID KEY
+                   MOVE 'T' TO WS-REBUILD-DONE-SW
+           END-START.
+           PERFORM UNTIL WS-REBUILD-DONE
+               READ POP-MASTER-IDX NEXT RECORD
+                   AT END
+                       MOVE 'T' TO WS-REBUILD-DONE-SW
+                   NOT AT END
+                       MOVE I-REC TO SEQ-REC
+                       WRITE SEQ-REC
+                       ADD 1 TO WS-REBUILD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE POP-MASTER-SEQ.
+           DISPLAY WS-REBUILD-COUNT ' RECORD(S) WRITTEN TO CBLPOPSL.DAT'
+           DISPLAY 'RE-RUN CBLKLM04 TO REFRESH THE BATCH REPORT.'.
+
+       L4-ACCEPT-ORDER-ID.
+           DISPLAY 'ENTER ORDER ID: ' WITH NO ADVANCING.
+           ACCEPT WS-ORDER-ID.
+
+       L4-ACCEPT-FIELDS.
+           DISPLAY 'ENTER LAST NAME: ' WITH NO ADVANCING.
+           ACCEPT P-LNAME.
+           DISPLAY 'ENTER FIRST NAME: ' WITH NO ADVANCING.
+           ACCEPT P-FNAME.
+           DISPLAY 'ENTER ADDRESS: ' WITH NO ADVANCING.
+           ACCEPT P-ADDRESS.
+           DISPLAY 'ENTER CITY: ' WITH NO ADVANCING.
+           ACCEPT P-CITY.
+           DISPLAY 'ENTER STATE: ' WITH NO ADVANCING.
+           ACCEPT P-STATE.
+           DISPLAY 'ENTER ZIP: ' WITH NO ADVANCING.
+           ACCEPT P-ZIP.
+           DISPLAY 'ENTER POP TYPE (1-12): ' WITH NO ADVANCING.
+           ACCEPT P-POP-TYPE.
+           DISPLAY 'ENTER CASES: ' WITH NO ADVANCING.
+           ACCEPT P-CASES.
+           DISPLAY 'ENTER TEAM (A-E): ' WITH NO ADVANCING.
+           ACCEPT P-TEAM.
+           MOVE CUR-YEAR TO WS-YR-ENTRY.
+           DISPLAY 'ENTER EVENT YEAR (DEFAULT ' WS-YR-ENTRY '): '
+               WITH NO ADVANCING.
+           ACCEPT WS-YR-ENTRY.
+           IF WS-YR-ENTRY = SPACES
+               MOVE CUR-YEAR TO P-EVENT-YEAR
+           ELSE
+               MOVE WS-YR-ENTRY TO P-EVENT-YEAR
+           END-IF.
+
+       L4-DISPLAY-FIELDS.
+           DISPLAY 'ORDER ID: ' P-ORDER-ID.
+           DISPLAY 'NAME:     ' P-LNAME ', ' P-FNAME.
+           DISPLAY 'ADDRESS:  ' P-ADDRESS.
+           DISPLAY 'CITY:     ' P-CITY.
+           DISPLAY 'STATE:    ' P-STATE.
+           DISPLAY 'ZIP:      ' P-ZIP.
+           DISPLAY 'POP TYPE: ' P-POP-TYPE.
+           DISPLAY 'CASES:    ' P-CASES.
+           DISPLAY 'TEAM:     ' P-TEAM.
+           DISPLAY 'YEAR:     ' P-EVENT-YEAR.
+
+       L2-CLOSING.
+           CLOSE POP-MASTER-IDX.
+           STOP RUN.
+
+       end program CBLPOPMT.
