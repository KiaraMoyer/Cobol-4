@@ -20,6 +20,28 @@
            SELECT INVALID-PRTOUT
                ASSIGN TO 'C:\COBOL\CBLPOPER.PRT'
                    ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'C:\COBOL\CBLPOPCK.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CK-STATUS.
+           SELECT SELLER-CHECKPOINT-FILE
+               ASSIGN TO 'C:\COBOL\CBLPOPSK.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SK-STATUS.
+           SELECT DUP-CHECKPOINT-FILE
+               ASSIGN TO 'C:\COBOL\CBLPOPDK.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DK-STATUS.
+           SELECT CSV-EXTRACT
+               ASSIGN TO 'C:\COBOL\CBLPOPSL.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRIOR-YEAR-FILE
+               ASSIGN TO 'C:\COBOL\CBLPOPPY.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PY-STATUS.
+           SELECT BOTTLER-EXTRACT
+               ASSIGN TO 'C:\COBOL\CBLPOPBT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
@@ -27,20 +49,8 @@
        FD POP-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 71 CHARACTERS.
-       01 I-REC.
-           05 P-LNAME              PIC X(15).
-           05 P-FNAME              PIC X(15).
-           05 P-ADDRESS            PIC X(15).
-           05 P-CITY               PIC X(10).
-           05 P-STATE              PIC XX.
-               88 VALID-STATES
-               VALUE 'IA','IL','MO','MI','NE','WI'.
-           05 P-ZIP                PIC 9(9).
-           05 P-POP-TYPE           PIC 99.
-               88 VALID-POP        VALUE 1 THRU 12.
-           05 P-CASES              PIC 99.
-           05 P-TEAM               PIC X.
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY POPMSTR.
 
        FD VALID-PRTOUT
            LABEL RECORD IS OMITTED
@@ -56,8 +66,83 @@
            LINAGE IS 60 WITH FOOTING AT 56.
            01 PRINTLINE              PIC X(132).
 
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CK-REC.
+       01 CK-REC.
+           05 CK-READ-COUNT         PIC 9(5).
+           05 CK-PCTR               PIC 99.
+           05 CK-READ-CTR           PIC 9(5).
+           05 CK-VALID-CTR          PIC 9(5).
+           05 CK-INVALID-CTR        PIC 9(5).
+           05 CK-ATOTAL             PIC 9(5)V99.
+           05 CK-BTOTAL             PIC 9(5)V99.
+           05 CK-CTOTAL             PIC 9(5)V99.
+           05 CK-DTOTAL             PIC 9(5)V99.
+           05 CK-ETOTAL             PIC 9(5)V99.
+           05 CK-WINNER             PIC 9(5)V99.
+           05 CK-OWINNER            PIC X.
+           05 CK-COKE               PIC 999.
+           05 CK-DIET-COKE          PIC 999.
+           05 CK-MELLO-Y            PIC 999.
+           05 CK-CHERRY-COKE        PIC 999.
+           05 CK-DIET-CHERRY        PIC 999.
+           05 CK-SPRITE             PIC 999.
+           05 CK-DIET-SPRITE        PIC 999.
+           05 CK-DASANI             PIC 999.
+           05 CK-C2                 PIC 999.
+           05 CK-PIBB               PIC 999.
+           05 CK-LEMON              PIC 999.
+           05 CK-VANILLA            PIC 999.
+
+       FD SELLER-CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SK-REC.
+       01 SK-REC.
+           05 SK-LNAME              PIC X(15).
+           05 SK-FNAME              PIC X(15).
+           05 SK-TOTAL              PIC 9(7)V99.
+
+       FD DUP-CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS DK-REC.
+       01 DK-REC.
+           05 DK-LNAME              PIC X(15).
+           05 DK-FNAME              PIC X(15).
+           05 DK-POP-TYPE           PIC 99.
+
+       FD CSV-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-LINE.
+       01 CSV-LINE                 PIC X(100).
+
+       FD PRIOR-YEAR-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PY-REC.
+       01 PY-REC.
+           05 PY-YEAR               PIC 9(4).
+           05 PY-COKE               PIC 9(5).
+           05 PY-DIET-COKE          PIC 9(5).
+           05 PY-MELLO-Y            PIC 9(5).
+           05 PY-CHERRY-COKE        PIC 9(5).
+           05 PY-DIET-CHERRY        PIC 9(5).
+           05 PY-SPRITE             PIC 9(5).
+           05 PY-DIET-SPRITE        PIC 9(5).
+           05 PY-DASANI             PIC 9(5).
+           05 PY-C2                 PIC 9(5).
+           05 PY-PIBB               PIC 9(5).
+           05 PY-LEMON              PIC 9(5).
+           05 PY-VANILLA            PIC 9(5).
+           05 PY-GRAND-TOTAL        PIC 9(7)V99.
+
+       FD BOTTLER-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS BT-LINE.
+       01 BT-LINE                  PIC X(40).
+
 
        working-storage section.
+       COPY ZIPSTATE.
        01 MISC.
            05 EOF                  PIC X       VALUE 'F'.
            05 ERRSW                PIC X       VALUE 'T'.
@@ -66,6 +151,25 @@
                10 CUR-MONTH        PIC XX.
                10 CUR-DAY          PIC XX.
            05 C-PCTR               PIC 99      VALUE 0.
+           05 C-READ-CTR           PIC 9(5)    VALUE 0.
+           05 C-VALID-CTR          PIC 9(5)    VALUE 0.
+           05 C-INVALID-CTR        PIC 9(5)    VALUE 0.
+           05 WS-CK-STATUS         PIC XX      VALUE '00'.
+           05 WS-SK-STATUS         PIC XX      VALUE '00'.
+           05 WS-DK-STATUS         PIC XX      VALUE '00'.
+           05 WS-RESTART-SW        PIC X       VALUE 'F'.
+           05 WS-SKIP-COUNT        PIC 9(5)    VALUE 0.
+           05 WS-SKIP-IDX          PIC 9(5)    VALUE 0.
+           05 WS-ZIP-PREFIX        PIC 9(3)    VALUE 0.
+           05 WS-ZST-MATCH-SW      PIC X       VALUE 'F'.
+               88 ZST-MATCHED      VALUE 'T'.
+           05 WS-PY-STATUS         PIC XX      VALUE '00'.
+           05 WS-PY-AVAIL-SW       PIC X       VALUE 'F'.
+               88 PY-AVAILABLE     VALUE 'T'.
+           05 WS-THIS-GRAND-TOTAL  PIC 9(7)V99 VALUE 0.
+           05 WS-PY-CASE-DIFF      PIC S9(5)   VALUE 0.
+           05 WS-PY-DOLLAR-DIFF    PIC S9(7)V99 VALUE 0.
+           05 WS-CUR-EVENT-YEAR    PIC 9(4)    VALUE 0.
            05 C-DEPOSIT            PIC 999V99  VALUE 0.
            05 C-COKE               PIC 999     VALUE 0.
            05 C-DIET-COKE          PIC 999     VALUE 0.
@@ -86,6 +190,44 @@
            05 C-DTOTAL             PIC 9(5)V99 VALUE 0.
            05 C-ETOTAL             PIC 9(5)V99 VALUE 0.
            05 C-WINNER             PIC 9(5)V99 VALUE 0.
+           05 WS-GOAL-A            PIC 9(5)V99 VALUE 500.00.
+           05 WS-GOAL-B            PIC 9(5)V99 VALUE 500.00.
+           05 WS-GOAL-C            PIC 9(5)V99 VALUE 500.00.
+           05 WS-GOAL-D            PIC 9(5)V99 VALUE 500.00.
+           05 WS-GOAL-E            PIC 9(5)V99 VALUE 500.00.
+           05 WS-GOAL-DIFF         PIC S9(5)V99.
+           05 WS-GOAL-PCT          PIC 9(5)V9.
+       01 SELLER-TABLE.
+           05 SELLER-COUNT          PIC 9(4)    VALUE 0.
+           05 SELLER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY SEL-IDX SEL-RANK-IDX.
+               10 SEL-LNAME         PIC X(15).
+               10 SEL-FNAME         PIC X(15).
+               10 SEL-TOTAL         PIC 9(7)V99.
+       01 SELLER-WORK.
+           05 SEL-FOUND-SW          PIC X       VALUE 'F'.
+               88 SEL-FOUND         VALUE 'T'.
+           05 SEL-SWAP-LNAME        PIC X(15).
+           05 SEL-SWAP-FNAME        PIC X(15).
+           05 SEL-SWAP-TOTAL        PIC 9(7)V99.
+           05 SEL-RANK-CTR          PIC 99      VALUE 0.
+       01 DUP-TABLE.
+           05 DUP-COUNT             PIC 9(5)    VALUE 0.
+           05 DUP-ENTRY OCCURS 6000 TIMES
+                   INDEXED BY DUP-IDX.
+               10 DUP-LNAME         PIC X(15).
+               10 DUP-FNAME         PIC X(15).
+               10 DUP-POP-TYPE      PIC 99.
+       01 DUP-WORK.
+           05 DUP-FOUND-SW          PIC X       VALUE 'F'.
+               88 DUP-FOUND         VALUE 'T'.
+       01 CSV-WORK.
+           05 WS-CSV-DEPOSIT        PIC 999.99.
+           05 WS-CSV-TOTAL          PIC 9(5).99.
+       01 BOTTLER-WORK.
+           05 BT-PROD-CODE          PIC 99.
+           05 BT-PROD-NAME          PIC X(20).
+           05 BT-CASES              PIC Z(4)9.
        01 HEADINGS1.
            05 FILLER               PIC X(6)    VALUE 'DATE: '.
            05 H1-DATE.
@@ -263,10 +405,83 @@
            05 O-WINNER             PIC X.
            05 FILLER               PIC X(18)   
                    VALUE ' IS THE WINNER!!!'.
+       01 PY-COMPARE-TITLE.
+           05 FILLER               PIC X(30)
+                   VALUE 'YEAR-OVER-YEAR COMPARISON:'.
+       01 PY-COMPARE-SUBTITLE.
+           05 FILLER               PIC X(12)   VALUE 'THIS YEAR: '.
+           05 O-PY-THIS-YEAR        PIC 9999.
+           05 FILLER               PIC X(6)    VALUE SPACES.
+           05 FILLER               PIC X(12)   VALUE 'LAST YEAR: '.
+           05 O-PY-LAST-YEAR        PIC 9999.
+       01 PY-COMPARE-LINE.
+           05 FILLER               PIC XXX     VALUE SPACES.
+           05 O-PY-PRODUCT          PIC X(16).
+           05 FILLER               PIC X(2)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'THIS YEAR: '.
+           05 O-PY-THIS-CASES       PIC Z(4)9.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'LAST YEAR: '.
+           05 O-PY-LAST-CASES       PIC Z(4)9.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE 'CHANGE:'.
+           05 O-PY-CASE-DIFF        PIC -(4)9.
+       01 PY-COMPARE-TOTAL-LINE.
+           05 FILLER               PIC X(17)   VALUE 'GRAND TOTAL $: '.
+           05 FILLER               PIC X(11)   VALUE 'THIS YEAR: '.
+           05 O-PY-THIS-TOTAL       PIC Z(6)9.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'LAST YEAR: '.
+           05 O-PY-LAST-TOTAL       PIC Z(6)9.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE 'CHANGE:'.
+           05 O-PY-DOLLAR-DIFF      PIC -(6)9.99.
+       01 GOAL-TITLE.
+           05 FILLER               PIC X(21)
+                   VALUE 'TEAM GOAL ATTAINMENT:'.
+       01 GOAL-LINE.
+           05 FILLER               PIC XXX     VALUE SPACES.
+           05 FILLER               PIC X(5)    VALUE 'TEAM '.
+           05 O-GOAL-TEAM           PIC X.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(8)    VALUE 'ACTUAL $'.
+           05 O-GOAL-ACTUAL         PIC Z(5)9.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'GOAL $'.
+           05 O-GOAL-TARGET         PIC Z(5)9.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(18)
+                   VALUE 'SHORT(-)/SURPLUS $'.
+           05 O-GOAL-DIFF           PIC -(5)9.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'PCT:  '.
+           05 O-GOAL-PCT            PIC Z(4)9.9.
+           05 FILLER               PIC X       VALUE '%'.
+       01 TOP-SELLER-TITLE.
+           05 FILLER               PIC X(18)   VALUE 'TOP SELLERS:'.
+       01 TOP-SELLER-LINE.
+           05 FILLER               PIC XXX     VALUE SPACES.
+           05 O-RANK                PIC Z9.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 O-SEL-LNAME           PIC X(15).
+           05 FILLER               PIC XX      VALUE SPACES.
+           05 O-SEL-FNAME           PIC X(15).
+           05 FILLER               PIC X(4)    VALUE SPACES.
+           05 O-SEL-TOTAL           PIC $$,$$$,$$$V99.
+       01 CONTROL-TOTALS.
+           05 FILLER               PIC X(14)   VALUE 'RECORDS READ: '.
+           05 O-READ-CTR           PIC ZZZZ9.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 FILLER               PIC X(15)   VALUE 'RECORDS VALID: '.
+           05 O-VALID-CTR          PIC ZZZZ9.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 FILLER               PIC X(17)
+                   VALUE 'RECORDS INVALID: '.
+           05 O-INVALID-CTR        PIC ZZZZ9.
        01 ERR-DETAIL-LINE.
-           05 O-RECORD             PIC X(71).
-           05 FILLER               PIC X(10)   VALUE SPACES.
-           05 O-MSG                PIC X(49).
+           05 O-RECORD             PIC X(81).
+           05 FILLER               PIC X(4)    VALUE SPACES.
+           05 O-MSG                PIC X(45).
        01 BLANK-LINE.
            05 FILLER               PIC X(132)  VALUE SPACES.
 
@@ -276,6 +491,8 @@
            PERFORM L2-MAINLINE
                UNTIL EOF = 'T'.
            PERFORM L2-TOTALS.
+           PERFORM L2-WRITE-BOTTLER-EXTRACT.
+           PERFORM L2-SAVE-PRIOR-YEAR.
            PERFORM L2-CLOSING.
 
        L2-INIT.
@@ -286,25 +503,213 @@
            MOVE CUR-DAY               TO H1-DAY OF ERR-HEADINGS1.
            MOVE CUR-MONTH             TO H1-MONTH OF ERR-HEADINGS1.
            MOVE CUR-YEAR              TO H1-YEAR OF ERR-HEADINGS1.
+           PERFORM L2-CHECK-RESTART.
+           IF WS-RESTART-SW EQUAL 'T'
+               OPEN EXTEND VALID-PRTOUT
+               OPEN EXTEND INVALID-PRTOUT
+               OPEN EXTEND CSV-EXTRACT
+      * OPEN EXTEND REPOSITIONS AT END-OF-FILE BUT THE RUNTIME'S
+      * LINAGE LINE COUNT RESTARTS AT THE TOP OF A "NEW" PAGE, WITH
+      * NO WAY TO KNOW HOW FAR DOWN THE PHYSICAL LAST PAGE WAS
+      * ALREADY PRINTED BEFORE THE ABEND. FORCE AN EXPLICIT PAGE
+      * BREAK HERE SO THE RESUMED LINE COUNT AND THE PHYSICAL PAGE
+      * BOUNDARY START TOGETHER INSTEAD OF DRIFTING APART.
+               WRITE PRTLINE FROM BLANK-LINE
+                   AFTER ADVANCING PAGE
+               WRITE PRINTLINE FROM BLANK-LINE
+                   AFTER ADVANCING PAGE
+           ELSE
+               OPEN OUTPUT VALID-PRTOUT
+               OPEN OUTPUT INVALID-PRTOUT
+               OPEN OUTPUT CSV-EXTRACT
+               MOVE 'NAME,CITY,STATE,ZIP,POP TYPE,CASES,DEPOSIT,TOTAL'
+                   TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
            OPEN INPUT POP-MASTER.
-           OPEN OUTPUT VALID-PRTOUT.
-           OPEN OUTPUT INVALID-PRTOUT.
+           PERFORM L3-SKIP-TO-CHECKPOINT.
            PERFORM L3-READ.
-           IF ERRSW EQUALS 'T'
-               PERFORM L4-ERROR-HEADINGS
-           ELSE 
-               PERFORM L4-HEADINGS
+      * ON A RESTART THE REPORT HEADINGS WERE ALREADY WRITTEN BY THE
+      * ORIGINAL RUN AND BOTH PRINT FILES ARE REOPENED EXTEND, SO
+      * DON'T WRITE A SECOND HEADING BLOCK PARTWAY THROUGH EITHER
+      * REPORT - ONLY A FRESH (NON-RESTART) RUN GETS ONE.
+           IF WS-RESTART-SW NOT EQUAL 'T'
+               IF ERRSW EQUAL 'T'
+                   PERFORM L4-ERROR-HEADINGS
+               ELSE
+                   PERFORM L4-HEADINGS
+               END-IF
+           END-IF.
+           PERFORM L2-OPEN-PRIOR-YEAR.
+
+       L2-OPEN-PRIOR-YEAR.
+      * COMPARISON MODE IS OPTIONAL - IF THERE IS NO SAVED PRIOR-YEAR
+      * TOTALS FILE THE RUN JUST SKIPS THE YEAR-OVER-YEAR SECTION.
+           MOVE 'F' TO WS-PY-AVAIL-SW.
+           OPEN INPUT PRIOR-YEAR-FILE.
+           IF WS-PY-STATUS EQUAL '00'
+               READ PRIOR-YEAR-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'T' TO WS-PY-AVAIL-SW
+               END-READ
+               CLOSE PRIOR-YEAR-FILE
+           END-IF.
+
+       L2-CHECK-RESTART.
+           MOVE 'F' TO WS-RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CK-STATUS EQUAL '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM L2-RESTORE-FROM-CHECKPOINT
+                       PERFORM L2-RESTORE-SELLER-TABLE
+                       PERFORM L2-RESTORE-DUP-TABLE
+                       MOVE 'T' TO WS-RESTART-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       L2-RESTORE-FROM-CHECKPOINT.
+           MOVE CK-READ-COUNT  TO WS-SKIP-COUNT.
+           MOVE CK-PCTR        TO C-PCTR.
+           MOVE CK-READ-CTR    TO C-READ-CTR.
+           MOVE CK-VALID-CTR   TO C-VALID-CTR.
+           MOVE CK-INVALID-CTR TO C-INVALID-CTR.
+           MOVE CK-ATOTAL      TO C-ATOTAL.
+           MOVE CK-BTOTAL      TO C-BTOTAL.
+           MOVE CK-CTOTAL      TO C-CTOTAL.
+           MOVE CK-DTOTAL      TO C-DTOTAL.
+           MOVE CK-ETOTAL      TO C-ETOTAL.
+           MOVE CK-WINNER      TO C-WINNER.
+           MOVE CK-OWINNER     TO O-WINNER.
+           MOVE CK-COKE        TO C-COKE.
+           MOVE CK-DIET-COKE   TO C-DIET-COKE.
+           MOVE CK-MELLO-Y     TO C-MELLO-Y.
+           MOVE CK-CHERRY-COKE TO C-CHERRY-COKE.
+           MOVE CK-DIET-CHERRY TO C-DIET-CHERRY.
+           MOVE CK-SPRITE      TO C-SPRITE.
+           MOVE CK-DIET-SPRITE TO C-DIET-SPRITE.
+           MOVE CK-DASANI      TO C-DASANI.
+           MOVE CK-C2          TO C-C2.
+           MOVE CK-PIBB        TO C-PIBB.
+           MOVE CK-LEMON       TO C-LEMON.
+           MOVE CK-VANILLA     TO C-VANILLA.
+
+       L2-WRITE-CHECKPOINT.
+           MOVE C-READ-CTR     TO CK-READ-COUNT.
+           MOVE C-PCTR         TO CK-PCTR.
+           MOVE C-READ-CTR     TO CK-READ-CTR.
+           MOVE C-VALID-CTR    TO CK-VALID-CTR.
+           MOVE C-INVALID-CTR  TO CK-INVALID-CTR.
+           MOVE C-ATOTAL       TO CK-ATOTAL.
+           MOVE C-BTOTAL       TO CK-BTOTAL.
+           MOVE C-CTOTAL       TO CK-CTOTAL.
+           MOVE C-DTOTAL       TO CK-DTOTAL.
+           MOVE C-ETOTAL       TO CK-ETOTAL.
+           MOVE C-WINNER       TO CK-WINNER.
+           MOVE O-WINNER       TO CK-OWINNER.
+           MOVE C-COKE         TO CK-COKE.
+           MOVE C-DIET-COKE    TO CK-DIET-COKE.
+           MOVE C-MELLO-Y      TO CK-MELLO-Y.
+           MOVE C-CHERRY-COKE  TO CK-CHERRY-COKE.
+           MOVE C-DIET-CHERRY  TO CK-DIET-CHERRY.
+           MOVE C-SPRITE       TO CK-SPRITE.
+           MOVE C-DIET-SPRITE  TO CK-DIET-SPRITE.
+           MOVE C-DASANI       TO CK-DASANI.
+           MOVE C-C2           TO CK-C2.
+           MOVE C-PIBB         TO CK-PIBB.
+           MOVE C-LEMON        TO CK-LEMON.
+           MOVE C-VANILLA      TO CK-VANILLA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-REC.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM L2-WRITE-SELLER-CHECKPOINT.
+           PERFORM L2-WRITE-DUP-CHECKPOINT.
+
+      * SELLER-TABLE (REQ 002) AND DUP-TABLE (REQ 008) ARE IN-MEMORY
+      * ONLY, SO THEY ARE CHECKPOINTED TO THEIR OWN FLAT FILES
+      * ALONGSIDE CK-REC - OTHERWISE A RESTARTED RUN WOULD RESUME THE
+      * ACCUMULATOR TOTALS BUT LOSE EVERY PRE-CHECKPOINT SELLER RANKING
+      * AND DUPLICATE-ORDER REGISTRATION.
+       L2-WRITE-SELLER-CHECKPOINT.
+           OPEN OUTPUT SELLER-CHECKPOINT-FILE.
+           PERFORM VARYING SEL-IDX FROM 1 BY 1
+                   UNTIL SEL-IDX > SELLER-COUNT
+               MOVE SEL-LNAME (SEL-IDX) TO SK-LNAME
+               MOVE SEL-FNAME (SEL-IDX) TO SK-FNAME
+               MOVE SEL-TOTAL (SEL-IDX) TO SK-TOTAL
+               WRITE SK-REC
+           END-PERFORM.
+           CLOSE SELLER-CHECKPOINT-FILE.
+
+       L2-WRITE-DUP-CHECKPOINT.
+           OPEN OUTPUT DUP-CHECKPOINT-FILE.
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+                   UNTIL DUP-IDX > DUP-COUNT
+               MOVE DUP-LNAME (DUP-IDX) TO DK-LNAME
+               MOVE DUP-FNAME (DUP-IDX) TO DK-FNAME
+               MOVE DUP-POP-TYPE (DUP-IDX) TO DK-POP-TYPE
+               WRITE DK-REC
+           END-PERFORM.
+           CLOSE DUP-CHECKPOINT-FILE.
+
+       L2-RESTORE-SELLER-TABLE.
+           MOVE 0 TO SELLER-COUNT.
+           OPEN INPUT SELLER-CHECKPOINT-FILE.
+           IF WS-SK-STATUS EQUAL '00'
+               PERFORM UNTIL EOF = 'T'
+                   READ SELLER-CHECKPOINT-FILE
+                       AT END
+                           MOVE 'T' TO EOF
+                       NOT AT END
+                           ADD 1 TO SELLER-COUNT
+                           SET SEL-IDX TO SELLER-COUNT
+                           MOVE SK-LNAME TO SEL-LNAME (SEL-IDX)
+                           MOVE SK-FNAME TO SEL-FNAME (SEL-IDX)
+                           MOVE SK-TOTAL TO SEL-TOTAL (SEL-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE SELLER-CHECKPOINT-FILE
+               MOVE 'F' TO EOF
+           END-IF.
+
+       L2-RESTORE-DUP-TABLE.
+           MOVE 0 TO DUP-COUNT.
+           OPEN INPUT DUP-CHECKPOINT-FILE.
+           IF WS-DK-STATUS EQUAL '00'
+               PERFORM UNTIL EOF = 'T'
+                   READ DUP-CHECKPOINT-FILE
+                       AT END
+                           MOVE 'T' TO EOF
+                       NOT AT END
+                           ADD 1 TO DUP-COUNT
+                           SET DUP-IDX TO DUP-COUNT
+                           MOVE DK-LNAME TO DUP-LNAME (DUP-IDX)
+                           MOVE DK-FNAME TO DUP-FNAME (DUP-IDX)
+                           MOVE DK-POP-TYPE TO DUP-POP-TYPE (DUP-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE DUP-CHECKPOINT-FILE
+               MOVE 'F' TO EOF
            END-IF.
 
        L2-MAINLINE.
            PERFORM L3-VALIDATE
                THRU L3-VALIDATE-EXIT.
-           IF ERRSW EQUALS 'T'
+           IF ERRSW EQUAL 'T'
                PERFORM L4-ERROR
-           ELSE 
+           ELSE
                PERFORM L2-CALCS
+               PERFORM L2-SELLER-ACCUM
                PERFORM L2-MOVES.
-          PERFORM L3-READ.
+           IF FUNCTION MOD (C-READ-CTR, 500) = 0
+               PERFORM L2-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM L3-READ.
 
        L2-CALCS.
            EVALUATE P-STATE
@@ -396,7 +801,121 @@
                    END-IF
            END-EVALUATE.
 
+       L2-SELLER-ACCUM.
+           MOVE 'F' TO SEL-FOUND-SW.
+           PERFORM VARYING SEL-IDX FROM 1 BY 1
+                   UNTIL SEL-IDX > SELLER-COUNT
+               IF SEL-LNAME (SEL-IDX) = P-LNAME
+                       AND SEL-FNAME (SEL-IDX) = P-FNAME
+                   ADD C-TOTAL TO SEL-TOTAL (SEL-IDX)
+                   MOVE 'T' TO SEL-FOUND-SW
+                   MOVE SELLER-COUNT TO SEL-IDX
+               END-IF
+           END-PERFORM.
+           IF NOT SEL-FOUND
+               IF SELLER-COUNT < 500
+                   ADD 1 TO SELLER-COUNT
+                   SET SEL-IDX TO SELLER-COUNT
+                   MOVE P-LNAME TO SEL-LNAME (SEL-IDX)
+                   MOVE P-FNAME TO SEL-FNAME (SEL-IDX)
+                   MOVE C-TOTAL TO SEL-TOTAL (SEL-IDX)
+               END-IF
+           END-IF.
+
+       L2-RANK-SELLERS.
+      * SELECTION SORT, DESCENDING BY SEL-TOTAL, SO THE TOP N
+      * SELLERS CAN BE PRINTED WITHOUT SORTING THE WHOLE TABLE.
+           PERFORM VARYING SEL-IDX FROM 1 BY 1
+                   UNTIL SEL-IDX >= SELLER-COUNT
+               SET SEL-RANK-IDX TO SEL-IDX
+               PERFORM VARYING SEL-RANK-IDX FROM SEL-IDX BY 1
+                       UNTIL SEL-RANK-IDX > SELLER-COUNT
+                   IF SEL-TOTAL (SEL-RANK-IDX) > SEL-TOTAL (SEL-IDX)
+                       MOVE SEL-LNAME (SEL-IDX) TO SEL-SWAP-LNAME
+                       MOVE SEL-FNAME (SEL-IDX) TO SEL-SWAP-FNAME
+                       MOVE SEL-TOTAL (SEL-IDX) TO SEL-SWAP-TOTAL
+                       MOVE SEL-LNAME (SEL-RANK-IDX)
+                               TO SEL-LNAME (SEL-IDX)
+                       MOVE SEL-FNAME (SEL-RANK-IDX)
+                               TO SEL-FNAME (SEL-IDX)
+                       MOVE SEL-TOTAL (SEL-RANK-IDX)
+                               TO SEL-TOTAL (SEL-IDX)
+                       MOVE SEL-SWAP-LNAME TO SEL-LNAME (SEL-RANK-IDX)
+                       MOVE SEL-SWAP-FNAME TO SEL-FNAME (SEL-RANK-IDX)
+                       MOVE SEL-SWAP-TOTAL TO SEL-TOTAL (SEL-RANK-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       L2-PRINT-GOALS.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM GOAL-TITLE.
+           WRITE PRTLINE FROM BLANK-LINE.
+           MOVE 'A' TO O-GOAL-TEAM.
+           COMPUTE WS-GOAL-DIFF = C-ATOTAL - WS-GOAL-A.
+           COMPUTE WS-GOAL-PCT = (C-ATOTAL / WS-GOAL-A) * 100.
+           MOVE C-ATOTAL TO O-GOAL-ACTUAL.
+           MOVE WS-GOAL-A TO O-GOAL-TARGET.
+           MOVE WS-GOAL-DIFF TO O-GOAL-DIFF.
+           MOVE WS-GOAL-PCT TO O-GOAL-PCT.
+           WRITE PRTLINE FROM GOAL-LINE.
+
+           MOVE 'B' TO O-GOAL-TEAM.
+           COMPUTE WS-GOAL-DIFF = C-BTOTAL - WS-GOAL-B.
+           COMPUTE WS-GOAL-PCT = (C-BTOTAL / WS-GOAL-B) * 100.
+           MOVE C-BTOTAL TO O-GOAL-ACTUAL.
+           MOVE WS-GOAL-B TO O-GOAL-TARGET.
+           MOVE WS-GOAL-DIFF TO O-GOAL-DIFF.
+           MOVE WS-GOAL-PCT TO O-GOAL-PCT.
+           WRITE PRTLINE FROM GOAL-LINE.
+
+           MOVE 'C' TO O-GOAL-TEAM.
+           COMPUTE WS-GOAL-DIFF = C-CTOTAL - WS-GOAL-C.
+           COMPUTE WS-GOAL-PCT = (C-CTOTAL / WS-GOAL-C) * 100.
+           MOVE C-CTOTAL TO O-GOAL-ACTUAL.
+           MOVE WS-GOAL-C TO O-GOAL-TARGET.
+           MOVE WS-GOAL-DIFF TO O-GOAL-DIFF.
+           MOVE WS-GOAL-PCT TO O-GOAL-PCT.
+           WRITE PRTLINE FROM GOAL-LINE.
+
+           MOVE 'D' TO O-GOAL-TEAM.
+           COMPUTE WS-GOAL-DIFF = C-DTOTAL - WS-GOAL-D.
+           COMPUTE WS-GOAL-PCT = (C-DTOTAL / WS-GOAL-D) * 100.
+           MOVE C-DTOTAL TO O-GOAL-ACTUAL.
+           MOVE WS-GOAL-D TO O-GOAL-TARGET.
+           MOVE WS-GOAL-DIFF TO O-GOAL-DIFF.
+           MOVE WS-GOAL-PCT TO O-GOAL-PCT.
+           WRITE PRTLINE FROM GOAL-LINE.
+
+           MOVE 'E' TO O-GOAL-TEAM.
+           COMPUTE WS-GOAL-DIFF = C-ETOTAL - WS-GOAL-E.
+           COMPUTE WS-GOAL-PCT = (C-ETOTAL / WS-GOAL-E) * 100.
+           MOVE C-ETOTAL TO O-GOAL-ACTUAL.
+           MOVE WS-GOAL-E TO O-GOAL-TARGET.
+           MOVE WS-GOAL-DIFF TO O-GOAL-DIFF.
+           MOVE WS-GOAL-PCT TO O-GOAL-PCT.
+           WRITE PRTLINE FROM GOAL-LINE.
+
+       L2-PRINT-TOP-SELLERS.
+           PERFORM L2-RANK-SELLERS.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM TOP-SELLER-TITLE.
+           WRITE PRTLINE FROM BLANK-LINE.
+           MOVE 0 TO SEL-RANK-CTR.
+           PERFORM VARYING SEL-IDX FROM 1 BY 1
+                   UNTIL SEL-IDX > SELLER-COUNT
+                       OR SEL-RANK-CTR = 5
+               ADD 1 TO SEL-RANK-CTR
+               MOVE SEL-RANK-CTR TO O-RANK
+               MOVE SEL-LNAME (SEL-IDX) TO O-SEL-LNAME
+               MOVE SEL-FNAME (SEL-IDX) TO O-SEL-FNAME
+               MOVE SEL-TOTAL (SEL-IDX) TO O-SEL-TOTAL
+               WRITE PRTLINE FROM TOP-SELLER-LINE
+           END-PERFORM.
+
        L2-MOVES.
+           ADD 1 TO C-VALID-CTR.
+           MOVE P-EVENT-YEAR TO WS-CUR-EVENT-YEAR.
            MOVE P-LNAME TO O-L-NAME.
            MOVE P-FNAME TO O-F-NAME.
            MOVE P-CITY TO O-CITY.
@@ -405,11 +924,27 @@
            MOVE C-DEPOSIT TO O-DEPOSIT.
            MOVE C-TOTAL TO O-TOTAL.
            WRITE PRTLINE FROM DETAIL-LINE
-               AFTER ADVANCING 1 LINE 
-                   AT EOP 
+               AFTER ADVANCING 1 LINE
+                   AT EOP
                        WRITE PRTLINE FROM BLANK-LINE
                            PERFORM L4-HEADINGS.
+           PERFORM L2-WRITE-CSV.
 
+       L2-WRITE-CSV.
+           MOVE C-DEPOSIT TO WS-CSV-DEPOSIT.
+           MOVE C-TOTAL TO WS-CSV-TOTAL.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(P-LNAME) ' ' FUNCTION TRIM(P-FNAME)
+                   ',' FUNCTION TRIM(P-CITY)
+                   ',' P-STATE
+                   ',' P-ZIP
+                   ',' FUNCTION TRIM(O-POP-TYPE)
+                   ',' P-CASES
+                   ',' WS-CSV-DEPOSIT
+                   ',' WS-CSV-TOTAL
+                   DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
 
        L2-TOTALS.
            MOVE C-COKE TO O-COKE.
@@ -455,20 +990,239 @@
            WRITE PRTLINE FROM E-LINE.
            WRITE PRTLINE FROM BLANK-LINE.
            WRITE PRTLINE FROM TEAM-LINE2.
+           PERFORM L2-PRINT-GOALS.
+           PERFORM L2-PRINT-TOP-SELLERS.
+           IF PY-AVAILABLE
+               PERFORM L2-PRINT-YEAR-COMPARE
+           END-IF.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM BLANK-LINE.
+           MOVE C-READ-CTR         TO O-READ-CTR.
+           MOVE C-VALID-CTR        TO O-VALID-CTR.
+           MOVE C-INVALID-CTR      TO O-INVALID-CTR.
+           WRITE PRTLINE FROM CONTROL-TOTALS.
+
+
+
+       L2-PRINT-YEAR-COMPARE.
+           COMPUTE WS-THIS-GRAND-TOTAL =
+               C-ATOTAL + C-BTOTAL + C-CTOTAL + C-DTOTAL + C-ETOTAL.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM PY-COMPARE-TITLE.
+           MOVE WS-CUR-EVENT-YEAR TO O-PY-THIS-YEAR.
+           MOVE PY-YEAR TO O-PY-LAST-YEAR.
+           WRITE PRTLINE FROM PY-COMPARE-SUBTITLE.
+           WRITE PRTLINE FROM BLANK-LINE.
+
+           MOVE 'COKE' TO O-PY-PRODUCT.
+           MOVE C-COKE TO O-PY-THIS-CASES.
+           MOVE PY-COKE TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-COKE - PY-COKE.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'DIET COKE' TO O-PY-PRODUCT.
+           MOVE C-DIET-COKE TO O-PY-THIS-CASES.
+           MOVE PY-DIET-COKE TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-DIET-COKE - PY-DIET-COKE.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
 
+           MOVE 'MELLO YELLO' TO O-PY-PRODUCT.
+           MOVE C-MELLO-Y TO O-PY-THIS-CASES.
+           MOVE PY-MELLO-Y TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-MELLO-Y - PY-MELLO-Y.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
 
+           MOVE 'CHERRY COKE' TO O-PY-PRODUCT.
+           MOVE C-CHERRY-COKE TO O-PY-THIS-CASES.
+           MOVE PY-CHERRY-COKE TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-CHERRY-COKE - PY-CHERRY-COKE.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'DIET CHERRY COKE' TO O-PY-PRODUCT.
+           MOVE C-DIET-CHERRY TO O-PY-THIS-CASES.
+           MOVE PY-DIET-CHERRY TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-DIET-CHERRY - PY-DIET-CHERRY.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'SPRITE' TO O-PY-PRODUCT.
+           MOVE C-SPRITE TO O-PY-THIS-CASES.
+           MOVE PY-SPRITE TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-SPRITE - PY-SPRITE.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'DIET SPRITE' TO O-PY-PRODUCT.
+           MOVE C-DIET-SPRITE TO O-PY-THIS-CASES.
+           MOVE PY-DIET-SPRITE TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-DIET-SPRITE - PY-DIET-SPRITE.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'DASANI' TO O-PY-PRODUCT.
+           MOVE C-DASANI TO O-PY-THIS-CASES.
+           MOVE PY-DASANI TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-DASANI - PY-DASANI.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'C2' TO O-PY-PRODUCT.
+           MOVE C-C2 TO O-PY-THIS-CASES.
+           MOVE PY-C2 TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-C2 - PY-C2.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'MR. PIBB' TO O-PY-PRODUCT.
+           MOVE C-PIBB TO O-PY-THIS-CASES.
+           MOVE PY-PIBB TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-PIBB - PY-PIBB.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'DIET LEMON COKE' TO O-PY-PRODUCT.
+           MOVE C-LEMON TO O-PY-THIS-CASES.
+           MOVE PY-LEMON TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-LEMON - PY-LEMON.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           MOVE 'VANILLA COKE' TO O-PY-PRODUCT.
+           MOVE C-VANILLA TO O-PY-THIS-CASES.
+           MOVE PY-VANILLA TO O-PY-LAST-CASES.
+           COMPUTE WS-PY-CASE-DIFF = C-VANILLA - PY-VANILLA.
+           MOVE WS-PY-CASE-DIFF TO O-PY-CASE-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-LINE.
+
+           WRITE PRTLINE FROM BLANK-LINE.
+           MOVE WS-THIS-GRAND-TOTAL TO O-PY-THIS-TOTAL.
+           MOVE PY-GRAND-TOTAL TO O-PY-LAST-TOTAL.
+           COMPUTE WS-PY-DOLLAR-DIFF =
+               WS-THIS-GRAND-TOTAL - PY-GRAND-TOTAL.
+           MOVE WS-PY-DOLLAR-DIFF TO O-PY-DOLLAR-DIFF.
+           WRITE PRTLINE FROM PY-COMPARE-TOTAL-LINE.
+
+       L2-WRITE-BOTTLER-EXTRACT.
+           OPEN OUTPUT BOTTLER-EXTRACT.
+           MOVE 1 TO BT-PROD-CODE.
+           MOVE 'COKE' TO BT-PROD-NAME.
+           MOVE C-COKE TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 2 TO BT-PROD-CODE.
+           MOVE 'DIET COKE' TO BT-PROD-NAME.
+           MOVE C-DIET-COKE TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 3 TO BT-PROD-CODE.
+           MOVE 'MELLO YELLO' TO BT-PROD-NAME.
+           MOVE C-MELLO-Y TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 4 TO BT-PROD-CODE.
+           MOVE 'CHERRY COKE' TO BT-PROD-NAME.
+           MOVE C-CHERRY-COKE TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 5 TO BT-PROD-CODE.
+           MOVE 'DIET CHERRY COKE' TO BT-PROD-NAME.
+           MOVE C-DIET-CHERRY TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 6 TO BT-PROD-CODE.
+           MOVE 'SPRITE' TO BT-PROD-NAME.
+           MOVE C-SPRITE TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 7 TO BT-PROD-CODE.
+           MOVE 'DIET SPRITE' TO BT-PROD-NAME.
+           MOVE C-DIET-SPRITE TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 8 TO BT-PROD-CODE.
+           MOVE 'DASANI' TO BT-PROD-NAME.
+           MOVE C-DASANI TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 9 TO BT-PROD-CODE.
+           MOVE 'C2' TO BT-PROD-NAME.
+           MOVE C-C2 TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 10 TO BT-PROD-CODE.
+           MOVE 'MR. PIBB' TO BT-PROD-NAME.
+           MOVE C-PIBB TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 11 TO BT-PROD-CODE.
+           MOVE 'DIET LEMON COKE' TO BT-PROD-NAME.
+           MOVE C-LEMON TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           MOVE 12 TO BT-PROD-CODE.
+           MOVE 'VANILLA COKE' TO BT-PROD-NAME.
+           MOVE C-VANILLA TO BT-CASES.
+           PERFORM L3-WRITE-BOTTLER-LINE.
+           CLOSE BOTTLER-EXTRACT.
+
+       L2-SAVE-PRIOR-YEAR.
+      * THIS RUN'S TOTALS BECOME THE "PRIOR YEAR" FIGURES THE NEXT
+      * YEAR'S RUN COMPARES AGAINST (SEE L2-OPEN-PRIOR-YEAR).
+           COMPUTE WS-THIS-GRAND-TOTAL =
+               C-ATOTAL + C-BTOTAL + C-CTOTAL + C-DTOTAL + C-ETOTAL.
+           OPEN OUTPUT PRIOR-YEAR-FILE.
+           MOVE WS-CUR-EVENT-YEAR TO PY-YEAR.
+           MOVE C-COKE TO PY-COKE.
+           MOVE C-DIET-COKE TO PY-DIET-COKE.
+           MOVE C-MELLO-Y TO PY-MELLO-Y.
+           MOVE C-CHERRY-COKE TO PY-CHERRY-COKE.
+           MOVE C-DIET-CHERRY TO PY-DIET-CHERRY.
+           MOVE C-SPRITE TO PY-SPRITE.
+           MOVE C-DIET-SPRITE TO PY-DIET-SPRITE.
+           MOVE C-DASANI TO PY-DASANI.
+           MOVE C-C2 TO PY-C2.
+           MOVE C-PIBB TO PY-PIBB.
+           MOVE C-LEMON TO PY-LEMON.
+           MOVE C-VANILLA TO PY-VANILLA.
+           MOVE WS-THIS-GRAND-TOTAL TO PY-GRAND-TOTAL.
+           WRITE PY-REC.
+           CLOSE PRIOR-YEAR-FILE.
+
+       L3-WRITE-BOTTLER-LINE.
+           MOVE SPACES TO BT-LINE.
+           STRING BT-PROD-CODE ' ' BT-PROD-NAME ' ' BT-CASES
+                   DELIMITED BY SIZE INTO BT-LINE
+           END-STRING.
+           WRITE BT-LINE.
 
        L2-CLOSING.
            CLOSE POP-MASTER.
            CLOSE VALID-PRTOUT.
            CLOSE INVALID-PRTOUT.
+           CLOSE CSV-EXTRACT.
+      * THE RUN FINISHED CLEAN, SO CLEAR THE CHECKPOINT - AN EMPTY
+      * CHECKPOINT FILE MEANS THE NEXT RUN STARTS FROM THE TOP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT SELLER-CHECKPOINT-FILE.
+           CLOSE SELLER-CHECKPOINT-FILE.
+           OPEN OUTPUT DUP-CHECKPOINT-FILE.
+           CLOSE DUP-CHECKPOINT-FILE.
 
            STOP RUN.
 
        L3-READ.
            READ POP-MASTER
-               AT END 
-                   MOVE 'T' TO EOF.
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   ADD 1 TO C-READ-CTR
+           END-READ.
+
+       L3-SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               PERFORM L3-SKIP-READ
+           END-PERFORM.
+
+       L3-SKIP-READ.
+           READ POP-MASTER
+               AT END
+                   MOVE 'T' TO EOF
+           END-READ.
 
        L3-VALIDATE.
              MOVE 'T' TO ERRSW.
@@ -487,21 +1241,56 @@
             IF NOT VALID-STATES
                 MOVE 'INVALID STATE' TO O-MSG
                 GO TO L3-VALIDATE-EXIT.
-            IF P-ZIP NOT NUMERIC 
+            IF P-ZIP NOT NUMERIC
                 MOVE 'ZIP CODE MUST BE NUMERIC' TO O-MSG
                 GO TO L3-VALIDATE-EXIT.
+            MOVE P-ZIP (1:3) TO WS-ZIP-PREFIX.
+            MOVE 'F' TO WS-ZST-MATCH-SW.
+            PERFORM VARYING ZST-IDX FROM 1 BY 1
+                    UNTIL ZST-IDX > 6
+                IF ZST-STATE (ZST-IDX) = P-STATE
+                    IF WS-ZIP-PREFIX >= ZST-ZIP-LOW (ZST-IDX)
+                            AND WS-ZIP-PREFIX <= ZST-ZIP-HIGH (ZST-IDX)
+                        MOVE 'T' TO WS-ZST-MATCH-SW
+                    END-IF
+                    MOVE 6 TO ZST-IDX
+                END-IF
+            END-PERFORM.
+            IF NOT ZST-MATCHED
+                MOVE 'STATE/ZIP CODE MISMATCH' TO O-MSG
+                GO TO L3-VALIDATE-EXIT.
             IF NOT VALID-POP
                 MOVE 'INVALID POP TYPE' TO O-MSG
                 GO TO L3-VALIDATE-EXIT.
             IF P-CASES NOT GREATER THAN 0
                 MOVE 'NUMBER OF CASES MUST BE GREATER THAN 0' TO O-MSG
                 GO TO L3-VALIDATE-EXIT.
+            MOVE 'F' TO DUP-FOUND-SW.
+            PERFORM VARYING DUP-IDX FROM 1 BY 1
+                    UNTIL DUP-IDX > DUP-COUNT
+                IF DUP-LNAME (DUP-IDX) EQUAL P-LNAME
+                        AND DUP-FNAME (DUP-IDX) EQUAL P-FNAME
+                        AND DUP-POP-TYPE (DUP-IDX) EQUAL P-POP-TYPE
+                    MOVE 'T' TO DUP-FOUND-SW
+                    MOVE DUP-COUNT TO DUP-IDX
+                END-IF
+            END-PERFORM.
+            IF DUP-FOUND
+                MOVE 'DUPLICATE ORDER FOR SELLER' TO O-MSG
+                GO TO L3-VALIDATE-EXIT.
+            IF DUP-COUNT < 6000
+                ADD 1 TO DUP-COUNT
+                MOVE P-LNAME TO DUP-LNAME (DUP-COUNT)
+                MOVE P-FNAME TO DUP-FNAME (DUP-COUNT)
+                MOVE P-POP-TYPE TO DUP-POP-TYPE (DUP-COUNT)
+            END-IF.
            MOVE 'F' TO ERRSW.
-       
+
        L3-VALIDATE-EXIT.
            EXIT.
 
        L4-ERROR.
+           ADD 1 TO C-INVALID-CTR.
            MOVE I-REC TO O-RECORD.
            WRITE PRINTLINE FROM ERR-DETAIL-LINE
                AFTER ADVANCING 1 LINE. 
